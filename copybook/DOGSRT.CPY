@@ -0,0 +1,14 @@
+      *****************************************************************
+      *  DOGSRT.CPY
+      *    登録トランザクションのソート作業用レコード
+      *      先頭1バイトを制御フラグとして持ち、通常レコードは
+      *      SPACE、ファイル末尾を示す最終レコードは HIGH-VALUES を
+      *      セットする（表意定数 HIGH-VALUES によるEOF検出）
+      *****************************************************************
+       01  TOUROKU-SORT-RECORD.
+           03 SORT-TRAILER-FLAG  PIC X(01).
+               88 SORT-EOF-TRAILER    VALUE HIGH-VALUES.
+               88 SORT-IS-DATA-REC    VALUE SPACE.
+           03 TRAN-CODE          PIC X(02).
+           03 DOG-DATA.
+               COPY DOGREC.
