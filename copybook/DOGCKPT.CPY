@@ -0,0 +1,15 @@
+      *****************************************************************
+      *  DOGCKPT.CPY
+      *    バッチ再開始用チェックポイント・レコード
+      *      整列済みトランザクションを何件読み進めたか（CK-TRAN-COUNT）
+      *      で再開始位置を管理する（REGI-NUMは重複し得るため位置の
+      *      特定には使わず、直近の参考情報としてのみ残す）
+      *      CK-SEIJOU-COUNT・CK-JUUFUKU-COUNTは再開始時に集計を
+      *      継続するための累計値
+      *****************************************************************
+       01  CHECKPOINT-RECORD.
+           03 CK-LAST-REGI-NUM   PIC 9(6).
+           03 CK-TRAN-COUNT      PIC 9(8).
+           03 CK-SEIJOU-COUNT    PIC 9(8).
+           03 CK-JUUFUKU-COUNT   PIC 9(8).
+           03 CK-RUN-DATE        PIC 9(8).
