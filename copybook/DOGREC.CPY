@@ -0,0 +1,30 @@
+      *****************************************************************
+      *  DOGREC.CPY
+      *    犬登録データの基本項目群
+      *      REGI-NUM・NAME・FURIGANA・BIRTHDAY・OWNER-INFO
+      *      SPAY-NEUTER-FLAG・RENEWAL-DUE-FLAG
+      *    01項目またはそれに続く集団項目の内側として COPY する前提
+      *      例1： 01 DOG.
+      *                COPY DOGREC.
+      *      例2： 03 DOG-DATA.
+      *                COPY DOGREC.
+      *    同一項目名が複数箇所に現れるため、参照時は IN／OF で
+      *    所属集団項目を明示すること（DT IN DOG の書き方にならう）
+      *****************************************************************
+           05 REGI-NUM          PIC 9(6).
+           05 NAME               PIC  N(30).
+           05 FURIGANA           PIC  N(30).
+           05 BIRTHDAY.
+               07 YEAR           PIC 9999.
+               07 MONTH          PIC 99.
+               07 DT             PIC 99.
+           05 OWNER-INFO.
+               07 OWNER-NAME     PIC  N(20).
+               07 OWNER-ADDR     PIC  N(40).
+               07 OWNER-TEL      PIC X(13).
+           05 SPAY-NEUTER-FLAG   PIC X(01).
+               88 SPAYED-OR-NEUTERED  VALUE "1".
+               88 NOT-ALTERED         VALUE "0".
+           05 RENEWAL-DUE-FLAG   PIC X(01).
+               88 RENEWAL-DUE         VALUE "1".
+               88 RENEWAL-NOT-DUE     VALUE "0".
