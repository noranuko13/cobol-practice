@@ -0,0 +1,9 @@
+      *****************************************************************
+      *  DOGBILL.CPY
+      *    日次請求抽出ファイル（財務へ渡す登録料明細）のレコード
+      *****************************************************************
+       01  BILL-EXTRACT-RECORD.
+           03 BX-REGI-NUM        PIC 9(6).
+           03 BX-OWNER-NAME      PIC  N(20).
+           03 BX-RYOUKIN-GAKU    PIC 9(5).
+           03 BX-HAKKOU-DATE     PIC 9(8).
