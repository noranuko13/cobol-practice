@@ -0,0 +1,11 @@
+      *****************************************************************
+      *  DOGTRN.CPY
+      *    登録トランザクション（当日分の新規登録依頼）レコード
+      *      先頭にトランザクション種別を置き、犬の基本データは
+      *      DOGREC.CPY を内側に COPY して共有する
+      *****************************************************************
+       01  TOUROKU-TRANS-RECORD.
+           03 TRAN-CODE          PIC X(02).
+               88 TRAN-SHINKI-TOUROKU  VALUE "01".
+           03 DOG-DATA.
+               COPY DOGREC.
