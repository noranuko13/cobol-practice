@@ -0,0 +1,7 @@
+      *****************************************************************
+      *  DOGMST.CPY
+      *    犬登録マスタ（索引編成）のレコード
+      *      REGI-NUM を主キー、FURIGANA を読み検索用の副キーとする
+      *****************************************************************
+       01  DOG-MASTER-RECORD.
+           COPY DOGREC.
