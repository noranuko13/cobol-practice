@@ -26,13 +26,146 @@
       * プログラム名
        PROGRAM-ID.     SYNTAX.
 
+      * 変更履歴
+      *   2026/08/09  犬登録マスタ・トランザクション処理への拡張
+      *               （索引編成マスタ化／飼主情報／年齢・更新判定／
+      *                登録料計算／登録証発行／重複チェック／
+      *                チェックポイント再開始／ソート／フリガナ項目）
+
 
       *** 環境部
        ENVIRONMENT     DIVISION.
 
+       INPUT-OUTPUT    SECTION.
+       FILE-CONTROL.
+      *    犬登録マスタ（索引編成）
+           SELECT DOG-MASTER       ASSIGN TO "DOGMST"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS
+                   REGI-NUM IN DOG-MASTER-RECORD
+               ALTERNATE RECORD KEY IS
+                   FURIGANA IN DOG-MASTER-RECORD
+                   WITH DUPLICATES
+               FILE STATUS IS DOG-MASTER-STATUS.
+
+      *    当日分の新規登録トランザクション（未整列）
+           SELECT TOUROKU-TRANS    ASSIGN TO "TORUTRN"
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS TOUROKU-TRANS-STATUS.
+
+      *    REGI-NUM昇順に整列した後のトランザクション
+           SELECT TOUROKU-SORT-OUT ASSIGN TO "TORUSRT"
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS TOUROKU-SORT-OUT-STATUS.
+
+      *    日次請求抽出（財務連携用）
+           SELECT BILLING-EXTRACT  ASSIGN TO "BILEXT"
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS BILLING-EXTRACT-STATUS.
+
+      *    登録証発行用の印刷ファイル
+           SELECT CERT-PRINT       ASSIGN TO "CERTPRT"
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS CERT-PRINT-STATUS.
+
+      *    バッチ再開始用チェックポイント
+           SELECT CHECKPOINT-FILE  ASSIGN TO "CKPTFL"
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS CHECKPOINT-FILE-STATUS.
+
+      *    整列（SORT文）の作業用ファイル
+           SELECT TOUROKU-SORT-WORK ASSIGN TO "SRTWRK".
+
 
       *** データ部
        DATA            DIVISION.
+
+      ** ファイル section
+       FILE            SECTION.
+
+       FD  DOG-MASTER
+           LABEL RECORDS ARE STANDARD.
+           COPY DOGMST.
+
+       FD  TOUROKU-TRANS
+           LABEL RECORDS ARE STANDARD.
+           COPY DOGTRN.
+
+      *    整列（SORT文）の作業用レコード
+       SD  TOUROKU-SORT-WORK.
+           COPY DOGSRT.
+
+       FD  TOUROKU-SORT-OUT
+           LABEL RECORDS ARE STANDARD.
+           COPY DOGSRT REPLACING ==TOUROKU-SORT-RECORD==
+                             BY  ==TOUROKU-SORT-OUT-RECORD==.
+
+       FD  BILLING-EXTRACT
+           LABEL RECORDS ARE STANDARD.
+           COPY DOGBILL.
+
+      *    登録証（複数の行レイアウトを同一バッファで使い分ける）
+       FD  CERT-PRINT
+           LABEL RECORDS ARE OMITTED.
+       01  CERT-TITLE-LINE.
+           03 FILLER              PIC X(20).
+           03 CT-TITLE             PIC  N(10).
+           03 FILLER               PIC X(60).
+       01  CERT-REGI-LINE.
+           03 FILLER               PIC X(10).
+           03 CR-LABEL              PIC  N(08).
+           03 CR-REGI-NUM           PIC 9(06).
+           03 FILLER                PIC X(60).
+       01  CERT-NAME-LINE.
+           03 FILLER               PIC X(10).
+           03 CN-LABEL              PIC  N(08).
+           03 CN-NAME               PIC  N(30).
+           03 FILLER                PIC X(10).
+       01  CERT-FURIGANA-LINE.
+           03 FILLER               PIC X(10).
+           03 CF-LABEL              PIC  N(08).
+           03 CF-FURIGANA           PIC  N(30).
+           03 FILLER                PIC X(10).
+       01  CERT-BIRTHDAY-LINE.
+           03 FILLER               PIC X(10).
+           03 CB-LABEL              PIC  N(08).
+           03 CB-YEAR               PIC 9999.
+           03 CB-SLASH1             PIC X(01).
+           03 CB-MONTH              PIC 99.
+           03 CB-SLASH2             PIC X(01).
+           03 CB-DT                 PIC 99.
+           03 FILLER                PIC X(60).
+       01  CERT-OWNER-LINE.
+           03 FILLER               PIC X(10).
+           03 CO-LABEL              PIC  N(08).
+           03 CO-OWNER-NAME         PIC  N(20).
+           03 FILLER                PIC X(20).
+       01  CERT-ADDR-LINE.
+           03 FILLER               PIC X(10).
+           03 CA-LABEL              PIC  N(08).
+           03 CA-OWNER-ADDR         PIC  N(40).
+           03 FILLER                PIC X(10).
+       01  CERT-TEL-LINE.
+           03 FILLER               PIC X(10).
+           03 CP-LABEL              PIC  N(08).
+           03 CP-OWNER-TEL          PIC X(13).
+           03 FILLER                PIC X(57).
+       01  CERT-ISSUE-LINE.
+           03 FILLER               PIC X(10).
+           03 CI-LABEL              PIC  N(08).
+           03 CI-YEAR               PIC 9999.
+           03 CI-SLASH1             PIC X(01).
+           03 CI-MONTH              PIC 99.
+           03 CI-SLASH2             PIC X(01).
+           03 CI-DAY                PIC 99.
+           03 FILLER                PIC X(60).
+
+       FD  CHECKPOINT-FILE
+           LABEL RECORDS ARE STANDARD.
+           COPY DOGCKPT.
+
+
       ** 作業場所節
        WORKING-STORAGE SECTION.
       * 利用者定義語
@@ -40,34 +173,27 @@
       *       01      項目レベル
       *               HTMLの見出しみたいに大きい数字ほど細かい項目
       *               奇数で書いておいて付け足したい時に間を使う
-      *       CNT     任意の名称
+      *       UPPERCASE 任意の名称
       *               英数字・ハイフン（先頭・末尾以外）
       *               30文字以内
       *       PIC     PICTURE句
       *               必須の決まり文句
-      *       9(3)    ＝3桁の数字
+      *       X(26)   ＝26桁の英字
       *               9   数字
       *               X   英字
       *               N   日本語
-      *       VALUE 0 初期値設定
-       01 CNT PIC 9(3) VALUE 0.
-
+      *       VALUE   初期値設定
        01 UPPERCASE PIC X(26) VALUE "ABCDEFGHIJKLMNOPQRSTUVWXYZ".
 
        01 SYSTEM-TIME PIC 9(8).
        01 STV PIC 9(8).
        01 STR PIC 9(8).
 
-       01 ANSER PIC 9(3) VALUE 0.
-
       * 独立・集団・基本項目
+      *   現在処理中の1件分を保持する作業領域
+      *   （内容は DOGREC.CPY を COPY して DOG-MASTER と共有する）
        01 DOG.
-           03 REGI-NUM     PIC 9(6)    VALUE 123456.
-           03 NAME         PIC  N(30)  VALUE "ぽち".
-           03 BIRTHDAY.
-               05 YEAR      PIC 9999  VALUE 2020.
-               05 MONTH     PIC 99    VALUE 04.
-               05 DT        PIC 99    VALUE 07.
+           COPY DOGREC.
 
       * 表意定数（最小値・最高値）
        01  LV  PIC X(5).
@@ -78,9 +204,110 @@
       * 表意定数（ALL）
        01 ALL-VAL PIC X(5).
 
+      *** 登録バッチ処理用の作業領域
+      * ファイル状態コード
+       01 DOG-MASTER-STATUS        PIC X(02).
+           88 DOG-MASTER-OK            VALUE "00".
+           88 DOG-MASTER-DUPLICATE     VALUE "22".
+           88 DOG-MASTER-NOTFOUND      VALUE "23".
+           88 DOG-MASTER-FILE-NOTFOUND VALUE "35".
+
+       01 TOUROKU-TRANS-STATUS     PIC X(02).
+           88 TOUROKU-TRANS-OK         VALUE "00".
+           88 TOUROKU-TRANS-EOF        VALUE "10".
+
+       01 TOUROKU-SORT-OUT-STATUS  PIC X(02).
+           88 TOUROKU-SORT-OUT-OK      VALUE "00".
+           88 TOUROKU-SORT-OUT-EOF     VALUE "10".
+
+       01 BILLING-EXTRACT-STATUS   PIC X(02).
+           88 BILLING-EXTRACT-OK       VALUE "00".
+
+       01 CERT-PRINT-STATUS        PIC X(02).
+           88 CERT-PRINT-OK            VALUE "00".
+
+       01 CHECKPOINT-FILE-STATUS   PIC X(02).
+           88 CHECKPOINT-FILE-OK       VALUE "00".
+           88 CHECKPOINT-FILE-NOTFOUND VALUE "35".
+
+      * スイッチ類
+      *   EOFスイッチは読込元ファイルごとに分ける（トランザクション・
+      *   ソート戻り・整列済みファイル・マスタで使い回すと、入れ子や
+      *   順序変更時にリセット漏れで誤動作する恐れがあるため）
+       01 TRAN-EOF-SWITCH          PIC X(01) VALUE "N".
+           88 TRAN-IS-EOF              VALUE "Y".
+
+       01 SORT-EOF-SWITCH          PIC X(01) VALUE "N".
+           88 SORT-IS-EOF               VALUE "Y".
+
+       01 SORT-OUT-EOF-SWITCH      PIC X(01) VALUE "N".
+           88 SORT-OUT-IS-EOF          VALUE "Y".
+
+       01 MASTER-EOF-SWITCH        PIC X(01) VALUE "N".
+           88 MASTER-IS-EOF            VALUE "Y".
+
+       01 RESTART-SWITCH           PIC X(01) VALUE "N".
+           88 RESTART-IN-PROGRESS      VALUE "Y".
+
+       01 JUUFUKU-SWITCH           PIC X(01) VALUE "N".
+           88 JUUFUKU-ARI              VALUE "Y".
+
+      * 件数・チェックポイント関連
+       01 TRAN-COUNT               PIC 9(8) VALUE 0.
+       01 SEIJOU-COUNT             PIC 9(8) VALUE 0.
+       01 JUUFUKU-COUNT            PIC 9(8) VALUE 0.
+       01 TRAN-CODE-IJOU-COUNT     PIC 9(8) VALUE 0.
+       01 CHECKPOINT-KANKAKU       PIC 9(8) VALUE 1000.
+       01 CK-WORK-SHOU             PIC 9(8).
+       01 CK-WORK-AMARI            PIC 9(8).
+       01 RESTART-SKIP-COUNT       PIC 9(8) VALUE 0.
+
+      * 業務日付（当日日付。ACCEPT FROM TIME は時刻のみのため別に保持する）
+       01 GYOUMU-DATE-8            PIC 9(8).
+       01 GYOUMU-DATE-BUNKAI REDEFINES GYOUMU-DATE-8.
+           03 GYOUMU-YEAR           PIC 9(4).
+           03 GYOUMU-MONTH          PIC 9(2).
+           03 GYOUMU-DAY            PIC 9(2).
+
+      * 年齢・更新判定
+       01 NENREI                   PIC 9(3).
+
+      * 登録料計算
+       01 RYOUKIN-KIHON            PIC 9(5) VALUE 3000.
+       01 RYOUKIN-GAKU             PIC 9(5).
+       01 SAKYOKUZUMI-GENGAKU      PIC 9(5) VALUE 1000.
+       01 KOUREI-GENGAKU           PIC 9(5) VALUE 0500.
+       01 KOUREI-NENREI            PIC 9(3) VALUE 010.
+
+
       *** 手続き部
        PROCEDURE       DIVISION.
-      *    画面に文字列を表示する
+
+       0000-MAINLINE.
+           PERFORM 1000-SHOKI-SHORI        THRU 1000-EXIT
+           PERFORM 2000-KISOKOUMOKU-SHOUKAI THRU 2000-EXIT
+           PERFORM 3000-TORAN-SOUTO        THRU 3000-EXIT
+           PERFORM 4000-TOUROKU-SHORI      THRU 4000-EXIT
+           PERFORM 4500-KOUSHIN-HANTEI-ZENKEN THRU 4500-EXIT
+           PERFORM 9000-SHUURYOU-SHORI     THRU 9000-EXIT
+           STOP   RUN.
+
+
+      *****************************************************************
+      * 1000 初期処理
+      *****************************************************************
+       1000-SHOKI-SHORI.
+           ACCEPT SYSTEM-TIME FROM TIME.
+           ACCEPT GYOUMU-DATE-8 FROM DATE YYYYMMDD.
+       1000-EXIT.
+           EXIT.
+
+
+      *****************************************************************
+      * 2000 文法紹介デモ（既存の紹介部分。ループ・ANSER・DOG表示は
+      *      実処理（3000～8000）に置き換えたためここから除いた）
+      *****************************************************************
+       2000-KISOKOUMOKU-SHOUKAI.
            DISPLAY "Coding Style & Syntax".
 
       *    部分参照
@@ -88,23 +315,8 @@
            DISPLAY UPPERCASE.
            DISPLAY UPPERCASE (6:13).
 
-      *    ループ・繰り返し処理
-           DISPLAY "--- ループ・繰り返し処理 ---".
-           MOVE 0 TO CNT
-           PERFORM 10 TIMES
-               ADD 1 TO CNT
-               DISPLAY "COUNT = " CNT
-           END-PERFORM
-
-           MOVE 0 TO CNT
-           PERFORM UNTIL 2 < CNT
-               ADD 1 TO CNT
-               DISPLAY "UNTIL: " CNT
-           END-PERFORM
-
       *    条件分岐
            DISPLAY "--- 条件分岐 ---".
-           ACCEPT SYSTEM-TIME FROM TIME.
            DIVIDE 2 INTO SYSTEM-TIME GIVING STV REMAINDER STR.
            DISPLAY SYSTEM-TIME
            DISPLAY STV "..." STR
@@ -115,11 +327,6 @@
                    DISPLAY "Even number"
            END-IF
 
-      *    集団項目の表示
-           DISPLAY "--- 集団項目の表示 ---".
-           DISPLAY DOG
-           DISPLAY DT IN DOG
-
       ***  表意定数
       *      表記方法が複数ある場合は、文脈に合わせて書けるだけで同じもの
            DISPLAY "--- 表意定数 ---".
@@ -139,7 +346,10 @@
 
       *    最小値・最高値
       *      表示不可
-      *      計算時の比較対象に利用する
+      *      計算時の比較対象に利用する（3000のソート処理では、同じ
+      *      表意定数HIGH-VALUESをSORT-TRAILER-FLAGへ直接MOVEして
+      *      EOFの見出しレコードとして使っている。LV・LVS・HV・HVSの
+      *      この4項目自体はこの紹介デモ以外では参照しない）
            MOVE LOW-VALUE   TO LV.
            MOVE LOW-VALUES  TO LVS.
            MOVE HIGH-VALUES TO HV.
@@ -148,12 +358,482 @@
       *    ALL
            MOVE ALL "X" TO ALL-VAL.
            DISPLAY ALL-VAL.
+       2000-EXIT.
+           EXIT.
 
-      ***  計算処理
-           DISPLAY "--- 計算処理 ---".
-           COMPUTE ANSER = 300 + 200
-           DISPLAY ANSER
-           COMPUTE ANSER = 400 - 150
-           DISPLAY ANSER
 
-           STOP   RUN.
+      *****************************************************************
+      * 3000 当日分トランザクションのREGI-NUM昇順ソート
+      *      ファイル末尾はHIGH-VALUESの見出しバイトで表す
+      *****************************************************************
+       3000-TORAN-SOUTO.
+           SORT TOUROKU-SORT-WORK
+               ON ASCENDING KEY
+                   REGI-NUM IN DOG-DATA IN TOUROKU-SORT-RECORD
+               INPUT  PROCEDURE IS 3100-SORT-NYUURYOKU THRU 3100-EXIT
+               OUTPUT PROCEDURE IS 3200-SORT-SHUTSURYOKU THRU 3200-EXIT.
+       3000-EXIT.
+           EXIT.
+
+       3100-SORT-NYUURYOKU.
+           OPEN INPUT TOUROKU-TRANS
+           IF NOT TOUROKU-TRANS-OK
+               DISPLAY "*** TOUROKU-TRANS 開始時異常 STATUS=" ,
+                       TOUROKU-TRANS-STATUS
+               STOP RUN
+           END-IF
+           MOVE "N" TO TRAN-EOF-SWITCH.
+           PERFORM 3110-1KEN-YOMIKOMI THRU 3110-EXIT
+               UNTIL TRAN-IS-EOF.
+           CLOSE TOUROKU-TRANS.
+       3100-EXIT.
+           EXIT.
+
+       3110-1KEN-YOMIKOMI.
+           READ TOUROKU-TRANS
+               AT END
+                   SET TRAN-IS-EOF TO TRUE
+                   GO TO 3110-EXIT
+           END-READ
+
+      *    処理区分が新規登録（"01"）以外のトランザクションは
+      *    整列の対象に含めず、ここで棄却する
+           IF NOT TRAN-SHINKI-TOUROKU IN TOUROKU-TRANS-RECORD
+               ADD 1 TO TRAN-CODE-IJOU-COUNT
+               DISPLAY "*** 処理区分異常棄却 TRAN-CODE=" ,
+                       TRAN-CODE IN TOUROKU-TRANS-RECORD
+               GO TO 3110-EXIT
+           END-IF
+
+           MOVE SPACE
+               TO SORT-TRAILER-FLAG IN TOUROKU-SORT-RECORD
+           MOVE TRAN-CODE IN TOUROKU-TRANS-RECORD
+               TO TRAN-CODE IN TOUROKU-SORT-RECORD
+           MOVE DOG-DATA IN TOUROKU-TRANS-RECORD
+               TO DOG-DATA IN TOUROKU-SORT-RECORD
+           RELEASE TOUROKU-SORT-RECORD.
+       3110-EXIT.
+           EXIT.
+
+       3200-SORT-SHUTSURYOKU.
+           OPEN OUTPUT TOUROKU-SORT-OUT
+           IF NOT TOUROKU-SORT-OUT-OK
+               DISPLAY "*** TOUROKU-SORT-OUT 開始時異常 STATUS=" ,
+                       TOUROKU-SORT-OUT-STATUS
+               STOP RUN
+           END-IF
+           MOVE "N" TO SORT-EOF-SWITCH.
+           PERFORM 3210-1KEN-SHUTSURYOKU THRU 3210-EXIT
+               UNTIL SORT-IS-EOF.
+      *    整列済みトランザクションの最後に、HIGH-VALUESを立てた
+      *    見出し（最終）レコードを追加してEOFの目印とする
+           MOVE HIGH-VALUES TO SORT-TRAILER-FLAG
+                                   IN TOUROKU-SORT-OUT-RECORD
+           WRITE TOUROKU-SORT-OUT-RECORD.
+           CLOSE TOUROKU-SORT-OUT.
+       3200-EXIT.
+           EXIT.
+
+       3210-1KEN-SHUTSURYOKU.
+           RETURN TOUROKU-SORT-WORK
+               AT END
+                   SET SORT-IS-EOF TO TRUE
+                   GO TO 3210-EXIT
+           END-RETURN
+           MOVE SPACE
+               TO SORT-TRAILER-FLAG IN TOUROKU-SORT-OUT-RECORD
+           MOVE TRAN-CODE IN TOUROKU-SORT-RECORD
+               TO TRAN-CODE IN TOUROKU-SORT-OUT-RECORD
+           MOVE DOG-DATA IN TOUROKU-SORT-RECORD
+               TO DOG-DATA IN TOUROKU-SORT-OUT-RECORD
+           WRITE TOUROKU-SORT-OUT-RECORD.
+       3210-EXIT.
+           EXIT.
+
+
+      *****************************************************************
+      * 4000 整列済みトランザクションによる登録処理（本処理ループ）
+      *      チェックポイントが残っている場合はそこまで読み飛ばして
+      *      再開始する
+      *****************************************************************
+       4000-TOUROKU-SHORI.
+           MOVE "N" TO RESTART-SWITCH.
+           OPEN INPUT CHECKPOINT-FILE.
+           IF CHECKPOINT-FILE-OK
+               READ CHECKPOINT-FILE
+               IF CHECKPOINT-FILE-OK
+                   SET RESTART-IN-PROGRESS TO TRUE
+      *            中断前の実行で積んだ累計件数を引き継ぐ（0から数え
+      *            直すと、表示される総件数も次のチェックポイントの
+      *            間隔判定もずれてしまう）
+                   MOVE CK-TRAN-COUNT  IN CHECKPOINT-RECORD
+                       TO TRAN-COUNT
+                   MOVE CK-SEIJOU-COUNT IN CHECKPOINT-RECORD
+                       TO SEIJOU-COUNT
+                   MOVE CK-JUUFUKU-COUNT IN CHECKPOINT-RECORD
+                       TO JUUFUKU-COUNT
+               END-IF
+               CLOSE CHECKPOINT-FILE
+           END-IF
+
+           OPEN INPUT TOUROKU-SORT-OUT
+           IF NOT TOUROKU-SORT-OUT-OK
+               DISPLAY "*** TOUROKU-SORT-OUT 開始時異常 STATUS=" ,
+                       TOUROKU-SORT-OUT-STATUS
+               STOP RUN
+           END-IF
+
+           PERFORM 4090-DOG-MASTER-KAISHI THRU 4090-EXIT
+
+      *    再開始の場合は、中断前の実行で既に出力済みの請求・登録証
+      *    行を残したまま追記する（先頭から上書きすると消えてしまう）
+           IF RESTART-IN-PROGRESS
+               OPEN EXTEND BILLING-EXTRACT
+           ELSE
+               OPEN OUTPUT BILLING-EXTRACT
+           END-IF
+           IF NOT BILLING-EXTRACT-OK
+               DISPLAY "*** BILLING-EXTRACT 開始時異常 STATUS=" ,
+                       BILLING-EXTRACT-STATUS
+               STOP RUN
+           END-IF
+
+           IF RESTART-IN-PROGRESS
+               OPEN EXTEND CERT-PRINT
+           ELSE
+               OPEN OUTPUT CERT-PRINT
+           END-IF
+           IF NOT CERT-PRINT-OK
+               DISPLAY "*** CERT-PRINT 開始時異常 STATUS=" ,
+                       CERT-PRINT-STATUS
+               STOP RUN
+           END-IF
+
+           MOVE "N" TO SORT-OUT-EOF-SWITCH.
+           PERFORM 4010-1KEN-YOMIKOMI THRU 4010-EXIT
+               UNTIL SORT-OUT-IS-EOF.
+
+           CLOSE TOUROKU-SORT-OUT.
+           CLOSE DOG-MASTER.
+           CLOSE BILLING-EXTRACT.
+           CLOSE CERT-PRINT.
+       4000-EXIT.
+           EXIT.
+
+
+      *****************************************************************
+      * 4090 DOG-MASTERをI-Oモードで開く
+      *      索引編成ファイルはI-O／INPUTでは事前に存在している必要が
+      *      あるため、初回実行のようにファイルが未作成の場合
+      *      （STATUS=35）は空の状態でOUTPUTとして新規作成してから
+      *      あらためてI-Oで開き直す
+      *****************************************************************
+       4090-DOG-MASTER-KAISHI.
+           OPEN I-O DOG-MASTER
+           IF DOG-MASTER-FILE-NOTFOUND
+               OPEN OUTPUT DOG-MASTER
+               IF NOT DOG-MASTER-OK
+                   DISPLAY "*** DOG-MASTER 新規作成異常 STATUS=" ,
+                           DOG-MASTER-STATUS
+                   STOP RUN
+               END-IF
+               CLOSE DOG-MASTER
+               OPEN I-O DOG-MASTER
+           END-IF
+           IF NOT DOG-MASTER-OK
+               DISPLAY "*** DOG-MASTER 開始時異常 STATUS=" ,
+                       DOG-MASTER-STATUS
+               STOP RUN
+           END-IF.
+       4090-EXIT.
+           EXIT.
+
+
+       4010-1KEN-YOMIKOMI.
+           READ TOUROKU-SORT-OUT
+               AT END
+                   SET SORT-OUT-IS-EOF TO TRUE
+                   GO TO 4010-EXIT
+           END-READ
+
+           IF SORT-EOF-TRAILER IN TOUROKU-SORT-OUT-RECORD
+               SET SORT-OUT-IS-EOF TO TRUE
+               GO TO 4010-EXIT
+           END-IF
+
+      *    整列済みトランザクションを何件読み進めたかで再開始位置を
+      *    判定する（REGI-NUMでの比較は、重複キーのトランザクションが
+      *    チェックポイントの境をまたいだ場合に2件目を読み飛ばして
+      *    しまうため使わない）
+           IF RESTART-IN-PROGRESS
+               ADD 1 TO RESTART-SKIP-COUNT
+               IF RESTART-SKIP-COUNT
+                       NOT > CK-TRAN-COUNT IN CHECKPOINT-RECORD
+                   GO TO 4010-EXIT
+               ELSE
+                   MOVE "N" TO RESTART-SWITCH
+               END-IF
+           END-IF
+
+           PERFORM 4100-TORAN-1KEN-SHORI THRU 4100-EXIT
+
+      *    重複棄却・登録エラーでも読み込んだトランザクションの数に
+      *    入るため、チェックポイントの判定は読み込み1件ごとに行う
+           DIVIDE CHECKPOINT-KANKAKU INTO TRAN-COUNT
+               GIVING CK-WORK-SHOU REMAINDER CK-WORK-AMARI
+           IF CK-WORK-AMARI = 0
+               PERFORM 8000-CHECKPOINT-SHUTOKU THRU 8000-EXIT
+           END-IF.
+       4010-EXIT.
+           EXIT.
+
+
+      *****************************************************************
+      * 4100 トランザクション1件分の登録処理
+      *      重複REGI-NUMはエラーとして棄却する
+      *****************************************************************
+       4100-TORAN-1KEN-SHORI.
+           ADD 1 TO TRAN-COUNT.
+           MOVE SPACE TO JUUFUKU-SWITCH.
+
+           MOVE REGI-NUM IN DOG-DATA IN TOUROKU-SORT-OUT-RECORD
+                            TO REGI-NUM IN DOG-MASTER-RECORD
+           READ DOG-MASTER
+               INVALID KEY
+                   IF DOG-MASTER-NOTFOUND
+                       CONTINUE
+                   ELSE
+                       DISPLAY "*** マスタ読込異常" ,
+                               " STATUS=" DOG-MASTER-STATUS
+                       STOP RUN
+                   END-IF
+               NOT INVALID KEY
+                   SET JUUFUKU-ARI TO TRUE
+           END-READ
+
+           IF JUUFUKU-ARI
+               ADD 1 TO JUUFUKU-COUNT
+               DISPLAY "*** 登録番号重複のため棄却 REGI-NUM=" ,
+                       REGI-NUM IN DOG-DATA IN TOUROKU-SORT-OUT-RECORD
+               GO TO 4100-EXIT
+           END-IF
+
+           MOVE DOG-DATA IN TOUROKU-SORT-OUT-RECORD TO DOG
+           PERFORM 5000-NENREI-KEISAN    THRU 5000-EXIT
+
+           MOVE DOG TO DOG-MASTER-RECORD
+           WRITE DOG-MASTER-RECORD
+               INVALID KEY
+                   ADD 1 TO JUUFUKU-COUNT
+                   IF DOG-MASTER-DUPLICATE
+                       DISPLAY "*** 登録重複棄却(WRITE)" ,
+                               " REGI-NUM=" REGI-NUM IN DOG
+                   ELSE
+                       DISPLAY "*** マスタ更新エラー REGI-NUM=" ,
+                               REGI-NUM IN DOG " STATUS=" ,
+                               DOG-MASTER-STATUS
+                   END-IF
+                   GO TO 4100-EXIT
+           END-WRITE
+
+           ADD 1 TO SEIJOU-COUNT
+
+           PERFORM 6000-RYOUKIN-KEISAN   THRU 6000-EXIT
+           PERFORM 7000-SHOUMEISHO-HAKKOU THRU 7000-EXIT.
+       4100-EXIT.
+           EXIT.
+
+
+      *****************************************************************
+      * 4500 マスタ全件の更新判定の見直し
+      *      RENEWAL-DUE-FLAGは登録（4100）時点の年齢でしか計算され
+      *      ないため、当日分トランザクションと無関係に毎回マスタ
+      *      全件を読み直し、当日の業務日付で判定を更新し直す
+      *****************************************************************
+       4500-KOUSHIN-HANTEI-ZENKEN.
+           PERFORM 4090-DOG-MASTER-KAISHI THRU 4090-EXIT
+
+           MOVE "N" TO MASTER-EOF-SWITCH.
+           PERFORM 4510-1KEN-MINAOSHI THRU 4510-EXIT
+               UNTIL MASTER-IS-EOF.
+           CLOSE DOG-MASTER.
+       4500-EXIT.
+           EXIT.
+
+       4510-1KEN-MINAOSHI.
+           READ DOG-MASTER NEXT RECORD
+               AT END
+                   SET MASTER-IS-EOF TO TRUE
+                   GO TO 4510-EXIT
+           END-READ
+
+           MOVE DOG-MASTER-RECORD TO DOG
+           PERFORM 5000-NENREI-KEISAN THRU 5000-EXIT
+           MOVE RENEWAL-DUE-FLAG IN DOG
+               TO RENEWAL-DUE-FLAG IN DOG-MASTER-RECORD
+           REWRITE DOG-MASTER-RECORD
+               INVALID KEY
+                   DISPLAY "*** 見直し書換エラー REGI-NUM=" ,
+                           REGI-NUM IN DOG-MASTER-RECORD
+           END-REWRITE.
+       4510-EXIT.
+           EXIT.
+
+
+      *****************************************************************
+      * 5000 BIRTHDAYとGYOUMU-DATEから年齢・更新判定を計算する
+      *      更新時期は登録日と同じ月を更新案内の目安とする
+      *****************************************************************
+       5000-NENREI-KEISAN.
+           COMPUTE NENREI = GYOUMU-YEAR - YEAR IN DOG
+           IF GYOUMU-MONTH < MONTH IN DOG
+               SUBTRACT 1 FROM NENREI
+           ELSE
+               IF GYOUMU-MONTH = MONTH IN DOG AND GYOUMU-DAY < DT IN DOG
+                   SUBTRACT 1 FROM NENREI
+               END-IF
+           END-IF
+
+           IF GYOUMU-MONTH = MONTH IN DOG
+               SET RENEWAL-DUE IN DOG TO TRUE
+           ELSE
+               SET RENEWAL-NOT-DUE IN DOG TO TRUE
+           END-IF.
+       5000-EXIT.
+           EXIT.
+
+
+      *****************************************************************
+      * 6000 登録料の計算（基本料金＋年齢・不妊去勢による調整）と
+      *      日次請求抽出への出力
+      *****************************************************************
+       6000-RYOUKIN-KEISAN.
+           MOVE RYOUKIN-KIHON TO RYOUKIN-GAKU.
+           IF SPAYED-OR-NEUTERED IN DOG
+               SUBTRACT SAKYOKUZUMI-GENGAKU FROM RYOUKIN-GAKU
+           END-IF
+           IF NENREI >= KOUREI-NENREI
+               SUBTRACT KOUREI-GENGAKU FROM RYOUKIN-GAKU
+           END-IF
+
+           MOVE REGI-NUM IN DOG      TO BX-REGI-NUM
+           MOVE OWNER-NAME IN DOG    TO BX-OWNER-NAME
+           MOVE RYOUKIN-GAKU          TO BX-RYOUKIN-GAKU
+           MOVE GYOUMU-DATE-8         TO BX-HAKKOU-DATE
+           WRITE BILL-EXTRACT-RECORD.
+       6000-EXIT.
+           EXIT.
+
+
+      *****************************************************************
+      * 7000 登録証の発行（印刷ファイルへの出力）
+      *****************************************************************
+       7000-SHOUMEISHO-HAKKOU.
+      *    各行は同じFDの下に並ぶ別個の01項目として記憶域を共有する
+      *    （暗黙の再定義）ため、前の行のFILLER未使用部分に前回の
+      *    内容が残らないよう、MOVEの前に必ず初期化する
+           INITIALIZE CERT-TITLE-LINE.
+           MOVE "犬登録証明書" TO CT-TITLE.
+           WRITE CERT-TITLE-LINE.
+
+           INITIALIZE CERT-REGI-LINE.
+           MOVE "登録番号：" TO CR-LABEL.
+           MOVE REGI-NUM IN DOG TO CR-REGI-NUM.
+           WRITE CERT-REGI-LINE.
+
+           INITIALIZE CERT-NAME-LINE.
+           MOVE "犬の名前：" TO CN-LABEL.
+           MOVE NAME IN DOG TO CN-NAME.
+           WRITE CERT-NAME-LINE.
+
+           INITIALIZE CERT-FURIGANA-LINE.
+           MOVE "フリガナ：" TO CF-LABEL.
+           MOVE FURIGANA IN DOG TO CF-FURIGANA.
+           WRITE CERT-FURIGANA-LINE.
+
+           INITIALIZE CERT-BIRTHDAY-LINE.
+           MOVE "生年月日：" TO CB-LABEL.
+           MOVE YEAR  IN DOG TO CB-YEAR.
+           MOVE MONTH IN DOG TO CB-MONTH.
+           MOVE DT    IN DOG TO CB-DT.
+           MOVE "/" TO CB-SLASH1.
+           MOVE "/" TO CB-SLASH2.
+           WRITE CERT-BIRTHDAY-LINE.
+
+           INITIALIZE CERT-OWNER-LINE.
+           MOVE "飼主氏名：" TO CO-LABEL.
+           MOVE OWNER-NAME IN DOG TO CO-OWNER-NAME.
+           WRITE CERT-OWNER-LINE.
+
+      *    郵送先として使えるよう、住所・電話番号も証明書に印字する
+           INITIALIZE CERT-ADDR-LINE.
+           MOVE "住所　　：" TO CA-LABEL.
+           MOVE OWNER-ADDR IN DOG TO CA-OWNER-ADDR.
+           WRITE CERT-ADDR-LINE.
+
+           INITIALIZE CERT-TEL-LINE.
+           MOVE "電話番号：" TO CP-LABEL.
+           MOVE OWNER-TEL IN DOG TO CP-OWNER-TEL.
+           WRITE CERT-TEL-LINE.
+
+           INITIALIZE CERT-ISSUE-LINE.
+           MOVE "発行日　：" TO CI-LABEL.
+           MOVE GYOUMU-YEAR  TO CI-YEAR.
+           MOVE GYOUMU-MONTH TO CI-MONTH.
+           MOVE GYOUMU-DAY   TO CI-DAY.
+           MOVE "/" TO CI-SLASH1.
+           MOVE "/" TO CI-SLASH2.
+           WRITE CERT-ISSUE-LINE.
+       7000-EXIT.
+           EXIT.
+
+
+      *****************************************************************
+      * 8000 チェックポイントの採取（N件ごとに最新の状態を上書き保存）
+      *****************************************************************
+       8000-CHECKPOINT-SHUTOKU.
+      *    参考情報として直近のREGI-NUMも残すが、再開始位置そのものは
+      *    CK-TRAN-COUNT（読み進んだ件数）で判定する。正常・重複の
+      *    累計も引き継げるようあわせて採取する
+           MOVE REGI-NUM IN DOG-DATA IN TOUROKU-SORT-OUT-RECORD
+               TO CK-LAST-REGI-NUM IN CHECKPOINT-RECORD
+           MOVE TRAN-COUNT
+               TO CK-TRAN-COUNT IN CHECKPOINT-RECORD
+           MOVE SEIJOU-COUNT
+               TO CK-SEIJOU-COUNT IN CHECKPOINT-RECORD
+           MOVE JUUFUKU-COUNT
+               TO CK-JUUFUKU-COUNT IN CHECKPOINT-RECORD
+           MOVE GYOUMU-DATE-8
+               TO CK-RUN-DATE IN CHECKPOINT-RECORD.
+           OPEN OUTPUT CHECKPOINT-FILE
+           IF NOT CHECKPOINT-FILE-OK
+               DISPLAY "*** CHECKPOINT-FILE 採取時異常 STATUS=" ,
+                       CHECKPOINT-FILE-STATUS
+               STOP RUN
+           END-IF
+           WRITE CHECKPOINT-RECORD.
+           CLOSE CHECKPOINT-FILE.
+       8000-EXIT.
+           EXIT.
+
+
+      *****************************************************************
+      * 9000 終了処理（結果件数の表示とチェックポイントの解除）
+      *****************************************************************
+       9000-SHUURYOU-SHORI.
+           DISPLAY "--- 登録処理結果 ---".
+           DISPLAY "処理件数　：" TRAN-COUNT.
+           DISPLAY "正常登録　：" SEIJOU-COUNT.
+           DISPLAY "重複棄却　：" JUUFUKU-COUNT.
+           DISPLAY "区分異常　：" TRAN-CODE-IJOU-COUNT.
+
+      *    正常終了のため次回実行に備えてチェックポイントを解除する
+           OPEN OUTPUT CHECKPOINT-FILE
+           IF NOT CHECKPOINT-FILE-OK
+               DISPLAY "*** CHECKPOINT-FILE 解除時異常 STATUS=" ,
+                       CHECKPOINT-FILE-STATUS
+               STOP RUN
+           END-IF
+           CLOSE CHECKPOINT-FILE.
+       9000-EXIT.
+           EXIT.
